@@ -0,0 +1,15 @@
+      *>****************************************************************
+      *> ACCTREC - Account master record layout.
+      *> Shared by ACCTOPEN, DORMAGE and any other program that reads
+      *> or writes ACCTMAST.
+      *>****************************************************************
+       01  ACCT-RECORD.
+           05  ACCT-NUMBER              PIC 9(10).
+           05  ACCT-NAME                PIC X(30).
+           05  ACCT-OPEN-DATE           PIC 9(8).
+           05  ACCT-STATUS              PIC X(1).
+               88  ACCT-STATUS-ACTIVE       VALUE 'A'.
+               88  ACCT-STATUS-DORMANT      VALUE 'D'.
+               88  ACCT-STATUS-CLOSED       VALUE 'C'.
+           05  ACCT-BALANCE             PIC S9(9)V99.
+           05  ACCT-LAST-ACTIVITY-DATE  PIC 9(8).
