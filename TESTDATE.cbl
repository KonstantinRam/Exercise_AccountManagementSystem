@@ -1,38 +1,145 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TESTDATE.
-       
+      *>****************************************************************
+      *> Batch date-edit job.  Reads a transaction extract of
+      *> YYYYMMDD dates, runs each one through DATEUTIL, and prints
+      *> an exception report of every date DATEUTIL rejects along
+      *> with its LS-ERROR-MESSAGE and a final reject count.
+      *>****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATEXTR-FILE ASSIGN TO "DATEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATEXTR-STATUS.
+
+           SELECT DATERPT-FILE ASSIGN TO "DATERPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATERPT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DATEXTR-FILE.
+       01  DATEXTR-RECORD                PIC X(8).
+
+       FD  DATERPT-FILE.
+       01  DATERPT-LINE                  PIC X(132).
+
        WORKING-STORAGE SECTION.
-       01  WS-TEST-DATE          PIC 9(8).
-       01  WS-RETURN-CODE        PIC S9(4) COMP.
-       01  WS-ERROR-MSG          PIC X(80).
-       
+       01  WS-DATEXTR-STATUS          PIC X(2) VALUE SPACES.
+       01  WS-DATERPT-STATUS          PIC X(2) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-ABEND-SWITCH           PIC X(1) VALUE 'N'.
+               88  WS-ABEND                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-DATES-READ             PIC 9(7) VALUE ZERO.
+           05  WS-DATES-REJECTED         PIC 9(7) VALUE ZERO.
+
+      *> DATEUTIL calling interface.
+           COPY DATEPARMS.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                    PIC X(20)
+                   VALUE "DATE-EDIT EXCEPTIONS".
+       01  WS-REPORT-DETAIL.
+           05  FILLER                    PIC X(6) VALUE SPACES.
+           05  RPT-BAD-DATE              PIC 9(8).
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  RPT-ERROR-MSG             PIC X(80).
+       01  WS-REPORT-TOTAL.
+           05  FILLER                    PIC X(25)
+                   VALUE "TOTAL DATES REJECTED   = ".
+           05  RPT-TOTAL-REJECTED        PIC ZZZ,ZZ9.
+
        PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY "Testing DATEUTIL..."
-           
-      *>   Test valid date.
-           MOVE 20240315 TO WS-TEST-DATE
-           CALL 'DATEUTIL' USING WS-TEST-DATE
-                                 WS-RETURN-CODE
-                                 WS-ERROR-MSG
-           
-           IF WS-RETURN-CODE = ZERO
-               DISPLAY "20240315 is valid (RIGHT)"
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-EDIT-DATE
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT DATEXTR-FILE
+           IF WS-DATEXTR-STATUS NOT = "00"
+               DISPLAY "TESTDATE: DATEXTR NOT AVAILABLE, STATUS = "
+                       WS-DATEXTR-STATUS
+               SET WS-ABEND TO TRUE
+               SET WS-EOF TO TRUE
            ELSE
-               DISPLAY "20240315 invalid: " WS-ERROR-MSG
+               OPEN OUTPUT DATERPT-FILE
+               IF WS-DATERPT-STATUS NOT = "00"
+                   DISPLAY "TESTDATE: DATERPT NOT AVAILABLE, STATUS = "
+                           WS-DATERPT-STATUS
+                   CLOSE DATEXTR-FILE
+                   SET WS-ABEND TO TRUE
+                   SET WS-EOF TO TRUE
+               ELSE
+                   WRITE DATERPT-LINE FROM WS-REPORT-HEADING
+                   MOVE "TESTDATE" TO LS-CALLER-PROGRAM
+                   MOVE '1' TO LS-DATE-FORMAT-CODE
+                   MOVE SPACES TO LS-DATE-ALT-INPUT
+                   PERFORM 2100-READ-DATE
+               END-IF
            END-IF
-           
-      *>   Test invalid date.
-           MOVE 20240231 TO WS-TEST-DATE  
-           CALL 'DATEUTIL' USING WS-TEST-DATE
-                                 WS-RETURN-CODE
-                                 WS-ERROR-MSG
-                                 
-           IF WS-RETURN-CODE = ZERO
-               DISPLAY "20240231 is valid (WRONG)"
+           .
+
+       2000-EDIT-DATE.
+           ADD 1 TO WS-DATES-READ
+           MOVE DATEXTR-RECORD TO LS-DATE-YYYYMMDD
+           MOVE WS-DATES-READ TO LS-CALLER-KEY
+
+           CALL 'DATEUTIL' USING LS-DATE-YYYYMMDD
+                                 LS-RETURN-CODE
+                                 LS-ERROR-MESSAGE
+                                 LS-CALLER-PROGRAM
+                                 LS-CALLER-KEY
+                                 LS-DATE-FORMAT-CODE
+                                 LS-DATE-ALT-INPUT
+                                 LS-MONTH-END-IND
+                                 LS-QUARTER-END-IND
+
+           IF LS-FATAL-ERROR
+               DISPLAY "TESTDATE: DATEUTIL AUDIT TRAIL FAILED, "
+                       "ABORTING RUN"
+               CLOSE DATEXTR-FILE
+               CLOSE DATERPT-FILE
+               SET WS-ABEND TO TRUE
+               SET WS-EOF TO TRUE
            ELSE
-               DISPLAY "20240231 invalid: " WS-ERROR-MSG
+               IF LS-RETURN-CODE NOT = ZERO
+                   ADD 1 TO WS-DATES-REJECTED
+                   MOVE LS-DATE-YYYYMMDD  TO RPT-BAD-DATE
+                   MOVE LS-ERROR-MESSAGE  TO RPT-ERROR-MSG
+                   WRITE DATERPT-LINE FROM WS-REPORT-DETAIL
+               END-IF
+
+               PERFORM 2100-READ-DATE
            END-IF
-           
-           STOP RUN.
\ No newline at end of file
+           .
+
+       2100-READ-DATE.
+           READ DATEXTR-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           .
+
+       3000-TERMINATE.
+           IF NOT WS-ABEND
+               CALL 'DATEUTIL-TERMINATE'
+               MOVE WS-DATES-REJECTED TO RPT-TOTAL-REJECTED
+               WRITE DATERPT-LINE FROM WS-REPORT-TOTAL
+               CLOSE DATEXTR-FILE
+               CLOSE DATERPT-FILE
+               DISPLAY "TESTDATE: DATES READ     = " WS-DATES-READ
+               DISPLAY "TESTDATE: DATES REJECTED = " WS-DATES-REJECTED
+           END-IF
+           .
+
+       END PROGRAM TESTDATE.
