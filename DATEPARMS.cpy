@@ -0,0 +1,34 @@
+      *>****************************************************************
+      *> DATEPARMS - calling interface for DATEUTIL's main entry point.
+      *> COPY this into WORKING-STORAGE (callers) or LINKAGE SECTION
+      *> (DATEUTIL itself) instead of hand-declaring these fields, so
+      *> every caller picks up interface changes automatically.
+      *>****************************************************************
+       01  LS-DATE-YYYYMMDD      PIC 9(8).
+      *> 0 = date accepted, 8 = date rejected (see LS-ERROR-MESSAGE),
+      *> 99 = the rejected-date audit trail itself could not be
+      *> written to - the caller must abend rather than keep going,
+      *> since a silently-broken DTAUDIT defeats the audit trail.
+       01  LS-RETURN-CODE         PIC S9(4) COMP.
+           88  LS-FATAL-ERROR             VALUE 99.
+       01  LS-ERROR-MESSAGE       PIC X(80).
+
+      *> Identifies who is calling, for the rejected-date audit trail.
+       01  LS-CALLER-PROGRAM      PIC X(8).
+       01  LS-CALLER-KEY          PIC X(20).
+
+      *> Selects the incoming date layout in LS-DATE-ALT-INPUT.
+      *> Space or '1' means LS-DATE-YYYYMMDD is already YYYYMMDD and
+      *> LS-DATE-ALT-INPUT is ignored.
+       01  LS-DATE-FORMAT-CODE    PIC X(1).
+           88  LS-FORMAT-YYYYMMDD         VALUE SPACE, '1'.
+           88  LS-FORMAT-MMDDYYYY         VALUE '2'.
+           88  LS-FORMAT-DDMONYYYY        VALUE '3'.
+       01  LS-DATE-ALT-INPUT      PIC X(11).
+
+      *> Set by VALIDATE-DATE on a successful validation to flag a
+      *> date as the last calendar day of its month / quarter.
+       01  LS-MONTH-END-IND       PIC X(1).
+           88  LS-IS-MONTH-END            VALUE 'Y'.
+       01  LS-QUARTER-END-IND     PIC X(1).
+           88  LS-IS-QUARTER-END          VALUE 'Y'.
