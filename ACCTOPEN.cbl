@@ -0,0 +1,162 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTOPEN.
+      *>****************************************************************
+      *> Reads new-account requests, validates the proposed open date
+      *> through DATEUTIL, and writes the account to ACCTMAST only
+      *> when the date comes back clean (LS-RETURN-CODE = ZERO).
+      *>****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTREQ-FILE ASSIGN TO "ACCTREQ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ACCTREQ-STATUS.
+
+           SELECT ACCTMAST-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCTMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTREQ-FILE.
+       01  ACCTREQ-RECORD.
+           05  ACCTREQ-NUMBER           PIC 9(10).
+           05  ACCTREQ-NAME             PIC X(30).
+           05  ACCTREQ-OPEN-DATE        PIC 9(8).
+           05  ACCTREQ-BALANCE          PIC S9(9)V99.
+
+       FD  ACCTMAST-FILE.
+           COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCTREQ-STATUS         PIC X(2) VALUE SPACES.
+       01  WS-ACCTMAST-STATUS        PIC X(2) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH            PIC X(1) VALUE 'N'.
+               88  WS-EOF                   VALUE 'Y'.
+           05  WS-ABEND-SWITCH          PIC X(1) VALUE 'N'.
+               88  WS-ABEND                 VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-REQUESTS-READ         PIC 9(7) VALUE ZERO.
+           05  WS-ACCOUNTS-OPENED       PIC 9(7) VALUE ZERO.
+           05  WS-ACCOUNTS-REJECTED     PIC 9(7) VALUE ZERO.
+
+      *> DATEUTIL calling interface.
+           COPY DATEPARMS.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-REQUEST
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT ACCTREQ-FILE
+           IF WS-ACCTREQ-STATUS NOT = "00"
+               DISPLAY "ACCTOPEN: ACCTREQ NOT AVAILABLE, STATUS = "
+                       WS-ACCTREQ-STATUS
+               SET WS-ABEND TO TRUE
+               SET WS-EOF TO TRUE
+           ELSE
+               OPEN I-O ACCTMAST-FILE
+               IF WS-ACCTMAST-STATUS = "35"
+                   OPEN OUTPUT ACCTMAST-FILE
+                   CLOSE ACCTMAST-FILE
+                   OPEN I-O ACCTMAST-FILE
+               END-IF
+               IF WS-ACCTMAST-STATUS NOT = "00"
+                   DISPLAY "ACCTOPEN: ACCTMAST NOT AVAILABLE, STATUS = "
+                           WS-ACCTMAST-STATUS
+                   CLOSE ACCTREQ-FILE
+                   SET WS-ABEND TO TRUE
+                   SET WS-EOF TO TRUE
+               ELSE
+                   MOVE "ACCTOPEN" TO LS-CALLER-PROGRAM
+                   MOVE '1' TO LS-DATE-FORMAT-CODE
+                   MOVE SPACES TO LS-DATE-ALT-INPUT
+                   PERFORM 2100-READ-REQUEST
+               END-IF
+           END-IF
+           .
+
+       2000-PROCESS-REQUEST.
+           ADD 1 TO WS-REQUESTS-READ
+
+           MOVE ACCTREQ-OPEN-DATE TO LS-DATE-YYYYMMDD
+           MOVE ACCTREQ-NUMBER TO LS-CALLER-KEY
+           CALL 'DATEUTIL' USING LS-DATE-YYYYMMDD
+                                 LS-RETURN-CODE
+                                 LS-ERROR-MESSAGE
+                                 LS-CALLER-PROGRAM
+                                 LS-CALLER-KEY
+                                 LS-DATE-FORMAT-CODE
+                                 LS-DATE-ALT-INPUT
+                                 LS-MONTH-END-IND
+                                 LS-QUARTER-END-IND
+
+           IF LS-FATAL-ERROR
+               DISPLAY "ACCTOPEN: DATEUTIL AUDIT TRAIL FAILED, "
+                       "ABORTING RUN"
+               CLOSE ACCTREQ-FILE
+               CLOSE ACCTMAST-FILE
+               SET WS-ABEND TO TRUE
+               SET WS-EOF TO TRUE
+           ELSE
+               IF LS-RETURN-CODE = ZERO
+                   PERFORM 2200-WRITE-ACCOUNT
+               ELSE
+                   ADD 1 TO WS-ACCOUNTS-REJECTED
+                   DISPLAY "ACCTOPEN: REJECTED ACCOUNT "
+                           ACCTREQ-NUMBER " - " LS-ERROR-MESSAGE
+               END-IF
+
+               PERFORM 2100-READ-REQUEST
+           END-IF
+           .
+
+       2100-READ-REQUEST.
+           READ ACCTREQ-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           .
+
+       2200-WRITE-ACCOUNT.
+           MOVE ACCTREQ-NUMBER          TO ACCT-NUMBER
+           MOVE ACCTREQ-NAME            TO ACCT-NAME
+           MOVE ACCTREQ-OPEN-DATE       TO ACCT-OPEN-DATE
+           MOVE ACCTREQ-BALANCE         TO ACCT-BALANCE
+           MOVE ACCTREQ-OPEN-DATE       TO ACCT-LAST-ACTIVITY-DATE
+           SET ACCT-STATUS-ACTIVE       TO TRUE
+
+           WRITE ACCT-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-ACCOUNTS-REJECTED
+                   DISPLAY "ACCTOPEN: DUPLICATE ACCOUNT "
+                           ACCTREQ-NUMBER
+               NOT INVALID KEY
+                   ADD 1 TO WS-ACCOUNTS-OPENED
+           END-WRITE
+           .
+
+       3000-TERMINATE.
+           IF NOT WS-ABEND
+               CALL 'DATEUTIL-TERMINATE'
+               CLOSE ACCTREQ-FILE
+               CLOSE ACCTMAST-FILE
+               DISPLAY "ACCTOPEN: REQUESTS READ    = " WS-REQUESTS-READ
+               DISPLAY "ACCTOPEN: ACCOUNTS OPENED  = "
+                       WS-ACCOUNTS-OPENED
+               DISPLAY "ACCTOPEN: ACCOUNTS REJECTED= "
+                       WS-ACCOUNTS-REJECTED
+           END-IF
+           .
+
+       END PROGRAM ACCTOPEN.
