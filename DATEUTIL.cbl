@@ -3,9 +3,55 @@
       *>****************************************************************
       *> Date validation and manipulation utility
       *>****************************************************************
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *>   Business-rule control file holding the valid-year window.
+      *>   When it is missing or empty, the 1900-2100 default window
+      *>   applies, same as before this file existed.
+           SELECT DATECTL-FILE ASSIGN TO "DATECTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DATECTL-STATUS.
+
+      *>   Bank holiday calendar used by DATEUTIL-NEXTBUSDAY.
+           SELECT HOLIDAY-FILE ASSIGN TO "HOLIDAY"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HOLIDAY-STATUS.
+
+      *>   Durable audit trail of every rejected date, for examiners.
+           SELECT DTAUDIT-FILE ASSIGN TO "DTAUDIT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DATECTL-FILE.
+       01  DATECTL-RECORD.
+           05  DATECTL-MIN-YEAR      PIC 9(4).
+           05  DATECTL-MAX-YEAR      PIC 9(4).
+
+       FD  HOLIDAY-FILE.
+       01  HOLIDAY-RECORD.
+           05  HOL-DATE              PIC 9(8).
+           05  HOL-DESC              PIC X(40).
+
+       FD  DTAUDIT-FILE.
+       01  DTAUDIT-RECORD.
+           05  AUD-TIMESTAMP         PIC X(21).
+           05  AUD-CALLER-PROGRAM    PIC X(8).
+           05  AUD-CALLER-KEY        PIC X(20).
+           05  AUD-BAD-DATE          PIC X(8).
+           05  AUD-ERROR-MESSAGE     PIC X(80).
+
        WORKING-STORAGE SECTION.
+       01  WS-DATECTL-STATUS     PIC X(2) VALUE SPACES.
+       01  WS-YEAR-WINDOW.
+           05  WS-MIN-YEAR           PIC 9(4) VALUE 1900.
+           05  WS-MAX-YEAR           PIC 9(4) VALUE 2100.
+       01  WS-CTL-SWITCH         PIC X VALUE 'N'.
+           88  WS-CTL-LOADED             VALUE 'Y'.
+
        01  WS-WORK-AREAS.
            05  WS-YEAR           PIC 9(4).
            05 WS-IS-LEAP-YEAR   PIC X VALUE 'N'.
@@ -14,45 +60,177 @@
 
            05  WS-MONTH          PIC 99.
            05  WS-DAY            PIC 99.
-           
+
        01  WS-FEB-DAY-CHECK  PIC 99 VALUE 28.
+
+      *>****************************************************************
+      *> Work areas for the DATEUTIL-ELAPSED entry point (elapsed days
+      *> between two already-validated YYYYMMDD dates).
+      *>****************************************************************
+       01  WS-ELAPSED-WORK.
+           05  WS-ABS-DAYS           PIC S9(9) COMP.
+           05  WS-ABS-DAYS-1         PIC S9(9) COMP.
+           05  WS-ABS-DAYS-2         PIC S9(9) COMP.
+           05  WS-YEAR-ADJ           PIC S9(9) COMP.
+      *>   Each division below is truncated to an integer in its own
+      *>   COMPUTE, not combined into one expression, since COBOL
+      *>   arithmetic-expression evaluation keeps fractional
+      *>   intermediate results across a whole expression and only
+      *>   truncates once, at the final assignment - combining the
+      *>   divisions would not reproduce Rata-Die's floor(y/4) etc.
+           05  WS-YEAR-DIV-4         PIC S9(9) COMP.
+           05  WS-YEAR-DIV-100       PIC S9(9) COMP.
+           05  WS-YEAR-DIV-400       PIC S9(9) COMP.
+
+      *> Cumulative non-leap days before each month, used to turn a
+      *> year/month/day into a single absolute day number.
+       01  WS-MONTH-TABLE.
+           05  FILLER  PIC X(36)
+               VALUE "000031059090120151181212243273304334".
+       01  WS-CUM-DAYS-TABLE REDEFINES WS-MONTH-TABLE.
+           05  WS-CUM-DAYS       PIC 9(3) OCCURS 12 TIMES.
+
+      *>****************************************************************
+      *> Work areas for the DATEUTIL-NEXTBUSDAY entry point.
+      *>****************************************************************
+      *> Non-leap days in each month; WS-DIM-CURRENT is bumped to 29
+      *> for February in a leap year.
+       01  WS-DIM-TABLE.
+           05  FILLER  PIC X(24)
+               VALUE "312831303130313130313031".
+       01  WS-DIM-TABLE-REDEF REDEFINES WS-DIM-TABLE.
+           05  WS-DAYS-IN-MONTH  PIC 99 OCCURS 12 TIMES.
+       01  WS-DIM-CURRENT        PIC 99.
+
+       01  WS-HOLIDAY-STATUS     PIC X(2) VALUE SPACES.
+       01  WS-HOLIDAY-SWITCH     PIC X VALUE 'N'.
+           88  WS-HOLIDAYS-LOADED        VALUE 'Y'.
+       01  WS-HOLIDAY-EOF-SWITCH PIC X VALUE 'N'.
+           88  WS-HOLIDAY-EOF            VALUE 'Y'.
+       01  WS-HOLIDAY-COUNT      PIC 9(4) COMP VALUE ZERO.
+       01  WS-HOLIDAY-TABLE.
+           05  WS-HOLIDAY-ENTRY  OCCURS 0 TO 366 TIMES
+                                 DEPENDING ON WS-HOLIDAY-COUNT
+                                 INDEXED BY WS-HOL-IDX.
+               10  WS-HOLIDAY-DATE   PIC 9(8).
+
+       01  WS-BUSDAY-FOUND-SWITCH  PIC X VALUE 'N'.
+           88  WS-BUSDAY-IS-HOLIDAY       VALUE 'Y'.
+           88  WS-BUSDAY-NOT-HOLIDAY      VALUE 'N'.
+       01  WS-BUSDAY-SWITCH      PIC X VALUE 'N'.
+           88  WS-BUSDAY-IS-BUSINESS      VALUE 'Y'.
+           88  WS-BUSDAY-NOT-BUSINESS     VALUE 'N'.
+
+       01  WS-BUSDAY-WORK.
+           05  WS-BD-YEAR            PIC 9(4).
+           05  WS-BD-MONTH           PIC 99.
+           05  WS-BD-DAY             PIC 99.
+       01  WS-BUSDAY-DATE REDEFINES WS-BUSDAY-WORK PIC 9(8).
+
+      *> Zeller's congruence work fields - WS-ZH: 0=Sat 1=Sun 2=Mon
+      *> ... 6=Fri.
+       01  WS-ZELLER-WORK.
+           05  WS-ZQ                 PIC 9(4) COMP.
+           05  WS-ZM                 PIC 9(4) COMP.
+           05  WS-ZY                 PIC 9(4) COMP.
+           05  WS-ZK                 PIC 9(4) COMP.
+           05  WS-ZJ                 PIC 9(4) COMP.
+           05  WS-ZH                 PIC 9(4) COMP.
+               88  WS-IS-SATURDAY            VALUE 0.
+               88  WS-IS-SUNDAY              VALUE 1.
+      *>   Each division below is truncated to an integer in its own
+      *>   COMPUTE - see the note by WS-YEAR-DIV-4 for why.
+           05  WS-Z-TERM1            PIC S9(9) COMP.
+           05  WS-Z-TERM2            PIC S9(9) COMP.
+           05  WS-Z-TERM3            PIC S9(9) COMP.
+
+      *>****************************************************************
+      *> Work areas for the rejected-date audit trail.
+      *>****************************************************************
+       01  WS-AUDIT-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-AUDIT-SWITCH       PIC X VALUE 'N'.
+           88  WS-AUDIT-OPENED           VALUE 'Y'.
+
+      *>****************************************************************
+      *> Work areas for converting alternate incoming date formats
+      *> (lockbox MM/DD/YYYY, broker DD-MON-YYYY) to YYYYMMDD before
+      *> the normal edit checks run.
+      *>****************************************************************
+       01  WS-MONTH-NAME-TABLE.
+           05  FILLER  PIC X(36)
+               VALUE "JANFEBMARAPRMAYJUNJULAUGSEPOCTNOVDEC".
+       01  WS-MONTH-NAMES REDEFINES WS-MONTH-NAME-TABLE.
+           05  WS-MONTH-NAME     PIC X(3) OCCURS 12 TIMES
+                                 INDEXED BY WS-MON-IDX.
+
+       01  WS-CONV-MONTH-NAME    PIC X(3).
+       01  WS-CONV-MONTH-NUM     PIC 99 VALUE ZERO.
+
+       01  WS-CONVERTED-DATE-WORK.
+           05  WS-CONV-YEAR          PIC 9(4).
+           05  WS-CONV-MONTH         PIC 99.
+           05  WS-CONV-DAY           PIC 99.
+       01  WS-CONVERTED-DATE REDEFINES WS-CONVERTED-DATE-WORK
+                                 PIC 9(8).
+
        LINKAGE SECTION.
-      *> Pointers from a caller.
-       01  LS-DATE-YYYYMMDD     PIC 9(8).
-       01  LS-RETURN-CODE        PIC S9(4) COMP.
-       01  LS-ERROR-MESSAGE      PIC X(80).
-       
+      *> Pointers from a caller - see DATEPARMS.
+           COPY DATEPARMS.
+
+      *> Linkage for the DATEUTIL-ELAPSED entry point.
+       01  LS-DATE-YYYYMMDD-1    PIC 9(8).
+       01  LS-DATE-YYYYMMDD-2    PIC 9(8).
+       01  LS-ELAPSED-DAYS       PIC S9(8) COMP.
+
+      *> Linkage for the DATEUTIL-NEXTBUSDAY entry point.
+       01  LS-NEXTBUSDAY-DATE    PIC 9(8).
+
        PROCEDURE DIVISION USING LS-DATE-YYYYMMDD
                                 LS-RETURN-CODE
-                                LS-ERROR-MESSAGE.
-       
+                                LS-ERROR-MESSAGE
+                                LS-CALLER-PROGRAM
+                                LS-CALLER-KEY
+                                LS-DATE-FORMAT-CODE
+                                LS-DATE-ALT-INPUT
+                                LS-MONTH-END-IND
+                                LS-QUARTER-END-IND.
+
        VALIDATE-DATE.
            MOVE ZERO TO LS-RETURN-CODE
            MOVE SPACES TO LS-ERROR-MESSAGE
-           
+           MOVE 'N' TO LS-MONTH-END-IND
+           MOVE 'N' TO LS-QUARTER-END-IND
+
+           PERFORM CONVERT-ALT-DATE
+
       *>   Extract components
            MOVE LS-DATE-YYYYMMDD(1:4) TO WS-YEAR
            MOVE LS-DATE-YYYYMMDD(5:2) TO WS-MONTH  
            MOVE LS-DATE-YYYYMMDD(7:2) TO WS-DAY
-           
-           IF WS-YEAR < 1900 OR WS-YEAR > 2100
+
+           PERFORM LOAD-DATE-CONTROL
+
+           IF WS-YEAR < WS-MIN-YEAR OR WS-YEAR > WS-MAX-YEAR
                MOVE 8 TO LS-RETURN-CODE
                STRING "Invalid year: " WS-YEAR
                    INTO LS-ERROR-MESSAGE
+               PERFORM WRITE-AUDIT-RECORD
                GOBACK
            END-IF
-           
+
            IF WS-MONTH < 1 OR WS-MONTH > 12
                MOVE 8 TO LS-RETURN-CODE
                STRING "Invalid month: " WS-MONTH
                    INTO LS-ERROR-MESSAGE
+               PERFORM WRITE-AUDIT-RECORD
                GOBACK
            END-IF
-           
+
            IF WS-DAY < 1 OR WS-DAY > 31
                MOVE 8 TO LS-RETURN-CODE
                STRING "Invalid day: " WS-DAY
                    INTO LS-ERROR-MESSAGE
+               PERFORM WRITE-AUDIT-RECORD
                GOBACK
            END-IF
            
@@ -70,6 +248,7 @@
                            ", cannot have > " WS-FEB-DAY-CHECK " days."
                    INTO LS-ERROR-MESSAGE
                    END-STRING
+                   PERFORM WRITE-AUDIT-RECORD
                    GOBACK
            END-IF
 
@@ -81,11 +260,14 @@
                INTO LS-ERROR-MESSAGE
                END-STRING
 
+               PERFORM WRITE-AUDIT-RECORD
                GOBACK
            END-IF
 
+           PERFORM SET-PERIOD-END-INDICATORS
+
            GOBACK
-           . 
+           .
 
            CHECK-LEAP-YEAR.
            *> Div by 400 => leap year.
@@ -109,5 +291,314 @@
            *> Otherwise => NOT leap year.
            SET NOT-LEAP-YEAR TO TRUE
            .
-           
+
+           SET-PERIOD-END-INDICATORS.
+      *>   Flags an already-accepted date as a month-end and, for
+      *>   quarter months, a quarter-end.  Reuses WS-FEB-DAY-CHECK
+      *>   (already leap-year-adjusted above) for February and the
+      *>   WS-DAYS-IN-MONTH table for every other month.
+           IF WS-MONTH = 2
+               MOVE WS-FEB-DAY-CHECK TO WS-DIM-CURRENT
+           ELSE
+               MOVE WS-DAYS-IN-MONTH(WS-MONTH) TO WS-DIM-CURRENT
+           END-IF
+
+           IF WS-DAY = WS-DIM-CURRENT
+               MOVE 'Y' TO LS-MONTH-END-IND
+               IF WS-MONTH = 3 OR 6 OR 9 OR 12
+                   MOVE 'Y' TO LS-QUARTER-END-IND
+               END-IF
+           END-IF
+           .
+
+           LOAD-DATE-CONTROL.
+      *>   Reads the valid-year window from DATECTL once per run.  If
+      *>   the control file is absent or empty the 1900/2100 defaults
+      *>   set up in WORKING-STORAGE are left in place.
+           IF NOT WS-CTL-LOADED
+               OPEN INPUT DATECTL-FILE
+               IF WS-DATECTL-STATUS = "00"
+                   READ DATECTL-FILE
+                       AT END
+                           CONTINUE
+                   END-READ
+                   IF WS-DATECTL-STATUS = "00"
+                       MOVE DATECTL-MIN-YEAR TO WS-MIN-YEAR
+                       MOVE DATECTL-MAX-YEAR TO WS-MAX-YEAR
+                   END-IF
+                   CLOSE DATECTL-FILE
+               END-IF
+               SET WS-CTL-LOADED TO TRUE
+           END-IF
+           .
+
+           WRITE-AUDIT-RECORD.
+      *>   Persists one rejected-date record to DTAUDIT so examiners
+      *>   can trace every date-validation failure across a run, not
+      *>   just the ones still in a caller's WORKING-STORAGE.
+           IF NOT WS-AUDIT-OPENED
+               OPEN EXTEND DTAUDIT-FILE
+               IF WS-AUDIT-STATUS = "35"
+                   OPEN OUTPUT DTAUDIT-FILE
+               END-IF
+               IF WS-AUDIT-STATUS NOT = "00"
+                   DISPLAY "DATEUTIL: DTAUDIT NOT AVAILABLE, STATUS = "
+                           WS-AUDIT-STATUS
+                   MOVE 99 TO LS-RETURN-CODE
+                   GOBACK
+               END-IF
+               SET WS-AUDIT-OPENED TO TRUE
+           END-IF
+
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP
+           MOVE LS-CALLER-PROGRAM TO AUD-CALLER-PROGRAM
+           MOVE LS-CALLER-KEY     TO AUD-CALLER-KEY
+           MOVE LS-DATE-YYYYMMDD  TO AUD-BAD-DATE
+           MOVE LS-ERROR-MESSAGE  TO AUD-ERROR-MESSAGE
+           WRITE DTAUDIT-RECORD
+           .
+
+           CONVERT-ALT-DATE.
+      *>   Normalizes an alternate incoming layout into
+      *>   LS-DATE-YYYYMMDD before the usual edit checks run.  Space
+      *>   or '1' means the caller already supplied YYYYMMDD, so
+      *>   there is nothing to do.
+           EVALUATE TRUE
+               WHEN LS-FORMAT-MMDDYYYY
+                   MOVE LS-DATE-ALT-INPUT(1:2) TO WS-CONV-MONTH
+                   MOVE LS-DATE-ALT-INPUT(4:2) TO WS-CONV-DAY
+                   MOVE LS-DATE-ALT-INPUT(7:4) TO WS-CONV-YEAR
+                   MOVE WS-CONVERTED-DATE TO LS-DATE-YYYYMMDD
+               WHEN LS-FORMAT-DDMONYYYY
+                   MOVE LS-DATE-ALT-INPUT(1:2) TO WS-CONV-DAY
+                   MOVE LS-DATE-ALT-INPUT(4:3) TO WS-CONV-MONTH-NAME
+                   MOVE LS-DATE-ALT-INPUT(8:4) TO WS-CONV-YEAR
+                   PERFORM LOOKUP-MONTH-NAME
+                   MOVE WS-CONV-MONTH-NUM TO WS-CONV-MONTH
+                   MOVE WS-CONVERTED-DATE TO LS-DATE-YYYYMMDD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+           LOOKUP-MONTH-NAME.
+      *>   Resolves a DD-MON-YYYY month abbreviation to its number.
+      *>   An unrecognized abbreviation leaves WS-CONV-MONTH-NUM at
+      *>   zero, which the usual "Invalid month" check then rejects.
+           MOVE ZERO TO WS-CONV-MONTH-NUM
+           INSPECT WS-CONV-MONTH-NAME CONVERTING
+               "abcdefghijklmnopqrstuvwxyz" TO
+               "ABCDEFGHIJKLMNOPQRSTUVWXYZ"
+           SET WS-MON-IDX TO 1
+           SEARCH WS-MONTH-NAME
+               AT END
+                   MOVE ZERO TO WS-CONV-MONTH-NUM
+               WHEN WS-MONTH-NAME(WS-MON-IDX) = WS-CONV-MONTH-NAME
+                   MOVE WS-MON-IDX TO WS-CONV-MONTH-NUM
+           END-SEARCH
+           .
+
+      *>****************************************************************
+      *> DATEUTIL-ELAPSED - elapsed whole days between two validated
+      *> YYYYMMDD dates.  Reuses CHECK-LEAP-YEAR so the day count
+      *> stays consistent with VALIDATE-DATE's calendar rules.
+      *>****************************************************************
+           ENTRY "DATEUTIL-ELAPSED" USING LS-DATE-YYYYMMDD-1
+                                          LS-DATE-YYYYMMDD-2
+                                          LS-ELAPSED-DAYS
+                                          LS-RETURN-CODE
+                                          LS-ERROR-MESSAGE.
+
+           ELAPSED-DAYS-CALC.
+           MOVE ZERO TO LS-RETURN-CODE
+           MOVE SPACES TO LS-ERROR-MESSAGE
+
+           MOVE LS-DATE-YYYYMMDD-1(1:4) TO WS-YEAR
+           MOVE LS-DATE-YYYYMMDD-1(5:2) TO WS-MONTH
+           MOVE LS-DATE-YYYYMMDD-1(7:2) TO WS-DAY
+           PERFORM CHECK-LEAP-YEAR
+           PERFORM COMPUTE-ABSOLUTE-DAYS
+           MOVE WS-ABS-DAYS TO WS-ABS-DAYS-1
+
+           MOVE LS-DATE-YYYYMMDD-2(1:4) TO WS-YEAR
+           MOVE LS-DATE-YYYYMMDD-2(5:2) TO WS-MONTH
+           MOVE LS-DATE-YYYYMMDD-2(7:2) TO WS-DAY
+           PERFORM CHECK-LEAP-YEAR
+           PERFORM COMPUTE-ABSOLUTE-DAYS
+           MOVE WS-ABS-DAYS TO WS-ABS-DAYS-2
+
+           COMPUTE LS-ELAPSED-DAYS =
+               FUNCTION ABS(WS-ABS-DAYS-2 - WS-ABS-DAYS-1)
+
+           GOBACK
+           .
+
+           COMPUTE-ABSOLUTE-DAYS.
+      *>   Rata-Die style day count: whole days from month/day plus
+      *>   whole years, corrected for the extra leap day.
+           SUBTRACT 1 FROM WS-YEAR GIVING WS-YEAR-ADJ
+           COMPUTE WS-YEAR-DIV-4   = WS-YEAR-ADJ / 4
+           COMPUTE WS-YEAR-DIV-100 = WS-YEAR-ADJ / 100
+           COMPUTE WS-YEAR-DIV-400 = WS-YEAR-ADJ / 400
+           COMPUTE WS-ABS-DAYS =
+               (365 * WS-YEAR-ADJ)
+               + WS-YEAR-DIV-4
+               - WS-YEAR-DIV-100
+               + WS-YEAR-DIV-400
+               + WS-CUM-DAYS(WS-MONTH)
+               + WS-DAY
+
+           IF LEAP-YEAR AND WS-MONTH > 2
+               ADD 1 TO WS-ABS-DAYS
+           END-IF
+           .
+
+      *>****************************************************************
+      *> DATEUTIL-NEXTBUSDAY - given a validated YYYYMMDD date, returns
+      *> the next business day, skipping Saturdays, Sundays and dates
+      *> listed in the HOLIDAY calendar file.
+      *>****************************************************************
+           ENTRY "DATEUTIL-NEXTBUSDAY" USING LS-NEXTBUSDAY-DATE
+                                             LS-RETURN-CODE
+                                             LS-ERROR-MESSAGE.
+
+           NEXT-BUSINESS-DAY-CALC.
+           MOVE ZERO TO LS-RETURN-CODE
+           MOVE SPACES TO LS-ERROR-MESSAGE
+
+           PERFORM LOAD-HOLIDAYS
+
+           MOVE LS-NEXTBUSDAY-DATE TO WS-BUSDAY-DATE
+           PERFORM ADVANCE-AND-CLASSIFY
+               WITH TEST AFTER UNTIL WS-BUSDAY-IS-BUSINESS
+
+           MOVE WS-BUSDAY-DATE TO LS-NEXTBUSDAY-DATE
+           GOBACK
+           .
+
+           ADVANCE-AND-CLASSIFY.
+           PERFORM ADVANCE-ONE-DAY
+           PERFORM CLASSIFY-BUSDAY-DATE
+           .
+
+           ADVANCE-ONE-DAY.
+      *>   Rolls WS-BUSDAY-DATE forward by a single calendar day.
+           MOVE WS-BD-YEAR TO WS-YEAR
+           PERFORM CHECK-LEAP-YEAR
+           MOVE WS-DAYS-IN-MONTH(WS-BD-MONTH) TO WS-DIM-CURRENT
+           IF WS-BD-MONTH = 2 AND LEAP-YEAR
+               MOVE 29 TO WS-DIM-CURRENT
+           END-IF
+
+           IF WS-BD-DAY < WS-DIM-CURRENT
+               ADD 1 TO WS-BD-DAY
+           ELSE
+               MOVE 1 TO WS-BD-DAY
+               IF WS-BD-MONTH < 12
+                   ADD 1 TO WS-BD-MONTH
+               ELSE
+                   MOVE 1 TO WS-BD-MONTH
+                   ADD 1 TO WS-BD-YEAR
+               END-IF
+           END-IF
+           .
+
+           CLASSIFY-BUSDAY-DATE.
+           PERFORM COMPUTE-DAY-OF-WEEK
+           IF WS-IS-SATURDAY OR WS-IS-SUNDAY
+               SET WS-BUSDAY-NOT-BUSINESS TO TRUE
+           ELSE
+               PERFORM SEARCH-HOLIDAY-TABLE
+               IF WS-BUSDAY-IS-HOLIDAY
+                   SET WS-BUSDAY-NOT-BUSINESS TO TRUE
+               ELSE
+                   SET WS-BUSDAY-IS-BUSINESS TO TRUE
+               END-IF
+           END-IF
+           .
+
+           COMPUTE-DAY-OF-WEEK.
+      *>   Zeller's congruence (Gregorian).  Jan/Feb count as months
+      *>   13/14 of the prior year.
+           MOVE WS-BD-YEAR TO WS-ZY
+           MOVE WS-BD-MONTH TO WS-ZM
+           MOVE WS-BD-DAY TO WS-ZQ
+           IF WS-ZM < 3
+               ADD 12 TO WS-ZM
+               SUBTRACT 1 FROM WS-ZY
+           END-IF
+
+           COMPUTE WS-ZK = FUNCTION MOD(WS-ZY, 100)
+           COMPUTE WS-ZJ = WS-ZY / 100
+           COMPUTE WS-Z-TERM1 = (13 * (WS-ZM + 1)) / 5
+           COMPUTE WS-Z-TERM2 = WS-ZK / 4
+           COMPUTE WS-Z-TERM3 = WS-ZJ / 4
+           COMPUTE WS-ZH = FUNCTION MOD(
+               WS-ZQ + WS-Z-TERM1 + WS-ZK
+               + WS-Z-TERM2 + WS-Z-TERM3 + (5 * WS-ZJ), 7)
+           .
+
+           SEARCH-HOLIDAY-TABLE.
+           SET WS-BUSDAY-NOT-HOLIDAY TO TRUE
+           IF WS-HOLIDAY-COUNT > ZERO
+               SET WS-HOL-IDX TO 1
+               SEARCH WS-HOLIDAY-ENTRY
+                   AT END
+                       SET WS-BUSDAY-NOT-HOLIDAY TO TRUE
+                   WHEN WS-HOLIDAY-DATE(WS-HOL-IDX) = WS-BUSDAY-DATE
+                       SET WS-BUSDAY-IS-HOLIDAY TO TRUE
+               END-SEARCH
+           END-IF
+           .
+
+           LOAD-HOLIDAYS.
+      *>   Loads the HOLIDAY calendar into a table once per run.  A
+      *>   missing or empty file simply leaves the table empty, so
+      *>   next-business-day falls back to skipping weekends only.
+           IF NOT WS-HOLIDAYS-LOADED
+               MOVE ZERO TO WS-HOLIDAY-COUNT
+               MOVE 'N' TO WS-HOLIDAY-EOF-SWITCH
+               OPEN INPUT HOLIDAY-FILE
+               IF WS-HOLIDAY-STATUS = "00"
+                   PERFORM READ-HOLIDAY-RECORD
+                   PERFORM STORE-HOLIDAY-RECORD
+                       UNTIL WS-HOLIDAY-EOF
+                           OR WS-HOLIDAY-COUNT = 366
+                   CLOSE HOLIDAY-FILE
+               END-IF
+               SET WS-HOLIDAYS-LOADED TO TRUE
+           END-IF
+           .
+
+           READ-HOLIDAY-RECORD.
+           READ HOLIDAY-FILE
+               AT END
+                   SET WS-HOLIDAY-EOF TO TRUE
+           END-READ
+           .
+
+           STORE-HOLIDAY-RECORD.
+           ADD 1 TO WS-HOLIDAY-COUNT
+           MOVE HOL-DATE TO WS-HOLIDAY-DATE(WS-HOLIDAY-COUNT)
+           PERFORM READ-HOLIDAY-RECORD
+           .
+
+      *>****************************************************************
+      *> DATEUTIL-TERMINATE - closes the durable audit file opened by
+      *> WRITE-AUDIT-RECORD.  DTAUDIT stays open across calls so every
+      *> rejected date in a run lands in one file instead of reopening
+      *> it per call; callers must CALL this once after their last
+      *> call into DATEUTIL so the file is closed cleanly instead of
+      *> relying on the runtime's implicit close at STOP RUN.
+      *>****************************************************************
+           ENTRY "DATEUTIL-TERMINATE".
+
+           TERMINATE-DATEUTIL.
+           IF WS-AUDIT-OPENED
+               CLOSE DTAUDIT-FILE
+               MOVE 'N' TO WS-AUDIT-SWITCH
+           END-IF
+           GOBACK
+           .
+
        END PROGRAM DATEUTIL.
\ No newline at end of file
