@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMAGE.
+      *>****************************************************************
+      *> Nightly dormancy-aging batch job.  Reads ACCTMAST, compares
+      *> each account's last-activity date against today's date using
+      *> DATEUTIL and DATEUTIL-ELAPSED, and flags any account past the
+      *> dormancy threshold on a printed report and on ACCTMAST itself.
+      *>****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCTMAST-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCTMAST-STATUS.
+
+           SELECT DORMRPT-FILE ASSIGN TO "DORMRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DORMRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCTMAST-FILE.
+           COPY ACCTREC.
+
+       FD  DORMRPT-FILE.
+       01  DORMRPT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCTMAST-STATUS        PIC X(2) VALUE SPACES.
+       01  WS-DORMRPT-STATUS         PIC X(2) VALUE SPACES.
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH             PIC X(1) VALUE 'N'.
+               88  WS-EOF                    VALUE 'Y'.
+           05  WS-ABEND-SWITCH           PIC X(1) VALUE 'N'.
+               88  WS-ABEND                  VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-ACCOUNTS-READ          PIC 9(7) VALUE ZERO.
+           05  WS-ACCOUNTS-FLAGGED       PIC 9(7) VALUE ZERO.
+
+       01  WS-TODAY-DATE             PIC 9(8).
+       01  WS-DORMANCY-THRESHOLD     PIC 9(5) COMP VALUE 365.
+
+      *> DATEUTIL main-entry calling interface, used to validate each
+      *> account's last-activity date before it is aged.
+           COPY DATEPARMS.
+
+      *> Linkage for the DATEUTIL-ELAPSED entry point.
+       01  WS-ELAPSED-DATE-1         PIC 9(8).
+       01  WS-ELAPSED-DATE-2         PIC 9(8).
+       01  WS-ELAPSED-DAYS           PIC S9(8) COMP.
+
+       01  WS-REPORT-HEADING.
+           05  FILLER                    PIC X(23)
+                   VALUE "DORMANT ACCOUNT REPORT".
+       01  WS-REPORT-DETAIL.
+           05  FILLER                    PIC X(6) VALUE SPACES.
+           05  RPT-ACCT-NUMBER           PIC 9(10).
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  RPT-ACCT-NAME             PIC X(30).
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  RPT-LAST-ACTIVITY         PIC 9(8).
+           05  FILLER                    PIC X(3) VALUE SPACES.
+           05  RPT-DAYS-DORMANT          PIC ZZZ,ZZ9.
+       01  WS-REPORT-TOTAL.
+           05  FILLER                    PIC X(25)
+                   VALUE "TOTAL ACCOUNTS FLAGGED = ".
+           05  RPT-TOTAL-FLAGGED         PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN-LOGIC.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-ACCOUNT
+               UNTIL WS-EOF
+           PERFORM 3000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN I-O ACCTMAST-FILE
+           IF WS-ACCTMAST-STATUS NOT = "00"
+               DISPLAY "DORMAGE: ACCTMAST NOT AVAILABLE, STATUS = "
+                       WS-ACCTMAST-STATUS
+               SET WS-ABEND TO TRUE
+               SET WS-EOF TO TRUE
+           ELSE
+               OPEN OUTPUT DORMRPT-FILE
+               IF WS-DORMRPT-STATUS NOT = "00"
+                   DISPLAY "DORMAGE: DORMRPT NOT AVAILABLE, STATUS = "
+                           WS-DORMRPT-STATUS
+                   CLOSE ACCTMAST-FILE
+                   SET WS-ABEND TO TRUE
+                   SET WS-EOF TO TRUE
+               ELSE
+                   WRITE DORMRPT-LINE FROM WS-REPORT-HEADING
+                   MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+                   MOVE "DORMAGE" TO LS-CALLER-PROGRAM
+                   MOVE '1' TO LS-DATE-FORMAT-CODE
+                   MOVE SPACES TO LS-DATE-ALT-INPUT
+                   PERFORM 2100-READ-ACCOUNT
+               END-IF
+           END-IF
+           .
+
+       2000-PROCESS-ACCOUNT.
+           ADD 1 TO WS-ACCOUNTS-READ
+
+           IF ACCT-STATUS-ACTIVE
+               MOVE ACCT-LAST-ACTIVITY-DATE TO LS-DATE-YYYYMMDD
+               MOVE ACCT-NUMBER TO LS-CALLER-KEY
+               CALL 'DATEUTIL' USING LS-DATE-YYYYMMDD
+                                     LS-RETURN-CODE
+                                     LS-ERROR-MESSAGE
+                                     LS-CALLER-PROGRAM
+                                     LS-CALLER-KEY
+                                     LS-DATE-FORMAT-CODE
+                                     LS-DATE-ALT-INPUT
+                                     LS-MONTH-END-IND
+                                     LS-QUARTER-END-IND
+
+               IF LS-FATAL-ERROR
+                   DISPLAY "DORMAGE: DATEUTIL AUDIT TRAIL FAILED, "
+                           "ABORTING RUN"
+                   CLOSE ACCTMAST-FILE
+                   CLOSE DORMRPT-FILE
+                   SET WS-ABEND TO TRUE
+                   SET WS-EOF TO TRUE
+               ELSE
+                   IF LS-RETURN-CODE = ZERO
+                       PERFORM 2200-CHECK-DORMANCY
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT WS-ABEND
+               PERFORM 2100-READ-ACCOUNT
+           END-IF
+           .
+
+       2100-READ-ACCOUNT.
+           READ ACCTMAST-FILE NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           .
+
+       2200-CHECK-DORMANCY.
+           MOVE ACCT-LAST-ACTIVITY-DATE TO WS-ELAPSED-DATE-1
+           MOVE WS-TODAY-DATE            TO WS-ELAPSED-DATE-2
+
+           CALL 'DATEUTIL-ELAPSED' USING WS-ELAPSED-DATE-1
+                                         WS-ELAPSED-DATE-2
+                                         WS-ELAPSED-DAYS
+                                         LS-RETURN-CODE
+                                         LS-ERROR-MESSAGE
+
+           IF LS-RETURN-CODE = ZERO
+                   AND WS-ELAPSED-DAYS > WS-DORMANCY-THRESHOLD
+               PERFORM 2300-FLAG-DORMANT
+           END-IF
+           .
+
+       2300-FLAG-DORMANT.
+           SET ACCT-STATUS-DORMANT TO TRUE
+           REWRITE ACCT-RECORD
+
+           ADD 1 TO WS-ACCOUNTS-FLAGGED
+           MOVE ACCT-NUMBER             TO RPT-ACCT-NUMBER
+           MOVE ACCT-NAME               TO RPT-ACCT-NAME
+           MOVE ACCT-LAST-ACTIVITY-DATE TO RPT-LAST-ACTIVITY
+           MOVE WS-ELAPSED-DAYS         TO RPT-DAYS-DORMANT
+           WRITE DORMRPT-LINE FROM WS-REPORT-DETAIL
+           .
+
+       3000-TERMINATE.
+           IF NOT WS-ABEND
+               CALL 'DATEUTIL-TERMINATE'
+               MOVE WS-ACCOUNTS-FLAGGED TO RPT-TOTAL-FLAGGED
+               WRITE DORMRPT-LINE FROM WS-REPORT-TOTAL
+               CLOSE ACCTMAST-FILE
+               CLOSE DORMRPT-FILE
+               DISPLAY "DORMAGE: ACCOUNTS READ    = " WS-ACCOUNTS-READ
+               DISPLAY "DORMAGE: ACCOUNTS FLAGGED = "
+                       WS-ACCOUNTS-FLAGGED
+           END-IF
+           .
+
+       END PROGRAM DORMAGE.
